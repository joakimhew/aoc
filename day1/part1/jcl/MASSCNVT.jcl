@@ -0,0 +1,25 @@
+//MASSCNVT JOB  (ACCTNO),'MISSION PLANNING',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* ONE-TIME CONVERSION OF THE LINE SEQUENTIAL MASS DATA INTO THE
+//* INDEXED MASSDD DATASET HELLO AND MASSINQ NOW EXPECT. RUN THIS
+//* ONCE PER DAY'S MASS DATA BEFORE THE HELLO STEP.
+//* STEP005 DEFINES THE VSAM KSDS CLUSTER MASSDD WILL LOAD - A
+//* DD SPACE/DCB STATEMENT CANNOT CREATE AN INDEXED DATASET. THE
+//* LASTCC/MAXCC CHECK MAKES THE DEFINE SAFE TO RERUN IF THE
+//* CLUSTER WAS ALREADY DEFINED BY AN EARLIER ATTEMPT.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.MASS.DAY01.MASSDATA) -
+         INDEXED                                 -
+         KEYS(5,0)                               -
+         RECORDSIZE(15,15)                       -
+         TRACKS(5,5)                             -
+         CATALOG(PROD))
+  IF LASTCC = 8 THEN SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=MASSCNVT,COND=(4,GT,STEP005)
+//OLDMASSDD DD  DSN=PROD.MASS.DAY01.MASSDATA.SEQ,DISP=SHR
+//MASSDD   DD   DSN=PROD.MASS.DAY01.MASSDATA,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
