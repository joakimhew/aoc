@@ -0,0 +1,126 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MASSCNVT.
+000030 AUTHOR.        J HEWSON.
+000040 INSTALLATION.  MISSION PLANNING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100*    DATE        INIT  DESCRIPTION
+000110*    2026-08-09  JH    ONE-TIME CONVERSION OF MASS-FILE FROM
+000120*                      LINE SEQUENTIAL TO INDEXED, KEYED ON
+000130*                      MODULE-ID, FOR THE HELLO REORGANIZATION.
+000140*    2026-08-09  JH    NEWMASS ACCESS MODE CHANGED TO DYNAMIC -
+000150*                      SEQUENTIAL ACCESS REQUIRES KEYS WRITTEN IN
+000160*                      ASCENDING ORDER, WHICH THE OLD EXTRACT (IN
+000170*                      BUSINESS ORDER, NOT KEY ORDER) DOES NOT
+000180*                      GUARANTEE, AND THE 'CNTRL' TRAILER SORTS
+000190*                      AHEAD OF EVERY MODULE-ID.
+000200*-----------------------------------------------------------------
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT OLDMASS ASSIGN TO OLDMASSDD
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-OLDMASS-STATUS.
+000270     SELECT NEWMASS ASSIGN TO MASSDD
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS NEWMASS-MODULE-ID
+000310         FILE STATUS IS WS-NEWMASS-STATUS.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  OLDMASS.
+000350 01  OLDMASS-FILE.
+000360     05  OLDMASS-MODULE-ID       PIC X(05).
+000370     05  OLDMASS-NUMBER          PIC 9(10).
+000380 FD  NEWMASS.
+000390 01  NEWMASS-FILE.
+000400     05  NEWMASS-MODULE-ID       PIC X(05).
+000410     05  NEWMASS-NUMBER          PIC 9(10).
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-OLDMASS                  PIC X(15).
+000440 01  WS-OLDMASS-STATUS           PIC X(02)   VALUE '00'.
+000450 01  WS-NEWMASS-STATUS           PIC X(02)   VALUE '00'.
+000460 01  WS-EOF                      PIC X(01)   VALUE 'N'.
+000470     88  END-OF-OLDMASS-FILE                 VALUE 'Y'.
+000480 01  WS-CONVERTED-COUNT          PIC 9(06)   VALUE ZERO.
+000490 01  WS-REJECTED-COUNT           PIC 9(06)   VALUE ZERO.
+000500 PROCEDURE DIVISION.
+000510*-----------------------------------------------------------------
+000520*    0000-MAINLINE
+000530*-----------------------------------------------------------------
+000540 0000-MAINLINE.
+000550     PERFORM 1000-INITIALIZE
+000560         THRU 1000-INITIALIZE-EXIT.
+000570     IF RETURN-CODE NOT = ZERO
+000580         GO TO 0000-MAINLINE-EXIT
+000590     END-IF.
+000600     PERFORM 2000-CONVERT-MASS-FILE
+000610         THRU 2000-CONVERT-MASS-FILE-EXIT.
+000620     PERFORM 9000-TERMINATE
+000630         THRU 9000-TERMINATE-EXIT.
+000640 0000-MAINLINE-EXIT.
+000650     STOP RUN.
+000660*-----------------------------------------------------------------
+000670*    1000-INITIALIZE - OPEN THE OLD SEQUENTIAL AND NEW INDEXED
+000680*    MASS DATASETS
+000690*-----------------------------------------------------------------
+000700 1000-INITIALIZE.
+000710     OPEN INPUT OLDMASS.
+000720     IF WS-OLDMASS-STATUS NOT = '00'
+000730         DISPLAY "MASSCNVT: UNABLE TO OPEN OLDMASSDD"
+000740         DISPLAY "MASSCNVT: FILE STATUS = " WS-OLDMASS-STATUS
+000750         MOVE 16 TO RETURN-CODE
+000760         GO TO 1000-INITIALIZE-EXIT
+000770     END-IF.
+000780     OPEN OUTPUT NEWMASS.
+000790     IF WS-NEWMASS-STATUS NOT = '00'
+000800         DISPLAY "MASSCNVT: UNABLE TO OPEN MASSDD FOR OUTPUT"
+000810         DISPLAY "MASSCNVT: FILE STATUS = " WS-NEWMASS-STATUS
+000820         MOVE 16 TO RETURN-CODE
+000830     END-IF.
+000840 1000-INITIALIZE-EXIT.
+000850     EXIT.
+000860*-----------------------------------------------------------------
+000870*    2000-CONVERT-MASS-FILE - COPY EVERY OLD RECORD TO THE NEW
+000880*    INDEXED FILE, KEYED ON MODULE-ID
+000890*-----------------------------------------------------------------
+000900 2000-CONVERT-MASS-FILE.
+000910     PERFORM UNTIL END-OF-OLDMASS-FILE
+000920         READ OLDMASS INTO WS-OLDMASS
+000930             AT END
+000940                 MOVE 'Y' TO WS-EOF
+000950             NOT AT END
+000960                 PERFORM 2100-WRITE-NEW-RECORD
+000970                     THRU 2100-WRITE-NEW-RECORD-EXIT
+000980         END-READ
+000990     END-PERFORM.
+001000 2000-CONVERT-MASS-FILE-EXIT.
+001010     EXIT.
+001020*-----------------------------------------------------------------
+001030*    2100-WRITE-NEW-RECORD - WRITE ONE CONVERTED INDEXED RECORD
+001040*-----------------------------------------------------------------
+001050 2100-WRITE-NEW-RECORD.
+001060     MOVE WS-OLDMASS TO NEWMASS-FILE.
+001070     WRITE NEWMASS-FILE.
+001080     IF WS-NEWMASS-STATUS = '00'
+001090         ADD 1 TO WS-CONVERTED-COUNT
+001100     ELSE
+001110         ADD 1 TO WS-REJECTED-COUNT
+001120         DISPLAY "MASSCNVT: REJECTED " NEWMASS-MODULE-ID
+001130             " STATUS " WS-NEWMASS-STATUS
+001140     END-IF.
+001150 2100-WRITE-NEW-RECORD-EXIT.
+001160     EXIT.
+001170*-----------------------------------------------------------------
+001180*    9000-TERMINATE - CLOSE FILES AND REPORT THE CONVERSION
+001190*-----------------------------------------------------------------
+001200 9000-TERMINATE.
+001210     CLOSE OLDMASS.
+001220     CLOSE NEWMASS.
+001230     DISPLAY "MASSCNVT: RECORDS CONVERTED: " WS-CONVERTED-COUNT.
+001240     DISPLAY "MASSCNVT: RECORDS REJECTED:  " WS-REJECTED-COUNT.
+001250 9000-TERMINATE-EXIT.
+001260     EXIT.
