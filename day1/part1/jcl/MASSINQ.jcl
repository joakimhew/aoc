@@ -0,0 +1,8 @@
+//MASSINQ  JOB  (ACCTNO),'MISSION PLANNING',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* AD HOC LOOKUP OF ONE MODULE'S MASS/FUEL FIGURES ON THE
+//* INDEXED MASSDD DATASET. SUPPLY THE MODULE-ID IN THE PARM.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=MASSINQ,PARM='MOD01'
+//MASSDD   DD   DSN=PROD.MASS.DAY01.MASSDATA,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
