@@ -0,0 +1,143 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MASSINQ.
+000030 AUTHOR.        J HEWSON.
+000040 INSTALLATION.  MISSION PLANNING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100*    DATE        INIT  DESCRIPTION
+000110*    2026-08-09  JH    INQUIRY TRANSACTION - DIRECT KEYED LOOKUP
+000120*                      OF A SINGLE MODULE ON THE INDEXED MASS
+000130*                      FILE, WITHOUT A FULL SEQUENTIAL PASS.
+000140*    2026-08-09  JH    FUEL FIGURE NOW COMES FROM THE SHARED
+000150*                      MASSCALC ROUTINE RATHER THAN A SEPARATE
+000160*                      COPY OF THE FORMULA, AND THE MASS VALUE
+000170*                      READ BACK IS VALIDATED BEFORE USE.
+000180*    2026-08-09  JH    CLOSE MASS MOVED INTO A 9000-TERMINATE
+000190*                      PARAGRAPH WITH A FILE STATUS CHECK, TO
+000200*                      MATCH THE OTHER MASSDD PROGRAMS.
+000210*    2026-08-09  JH    PARM IS NOW RECEIVED VIA LINKAGE SECTION
+000220*                      (LENGTH-PREFIXED, PER MVS CONVENTION)
+000230*                      INSTEAD OF ARGUMENT-NUMBER/ARGUMENT-VALUE.
+000240*                      A MODULE NOT FOUND OR WITH AN INVALID MASS
+000250*                      VALUE NOW SETS RETURN-CODE SO A CALLER CAN
+000260*                      TELL A MISS FROM A HIT AT THE STEP LEVEL.
+000270*-----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT MASS ASSIGN TO MASSDD
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS RANDOM
+000340         RECORD KEY IS MASS-MODULE-ID
+000350         FILE STATUS IS WS-MASS-STATUS.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  MASS.
+000390 01  MASS-FILE.
+000400     05  MASS-MODULE-ID           PIC X(05).
+000410     05  MASS-NUMBER              PIC 9(10).
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-MASS-STATUS               PIC X(02)   VALUE '00'.
+000440 01  WS-INQUIRY-FUEL              PIC S9(10).
+000450 01  WS-INQUIRY-RECURSIVE         PIC S9(10).
+000460 01  WS-MASS-VALID-SW             PIC X(01)   VALUE 'Y'.
+000470     88  MASS-VALUE-VALID                     VALUE 'Y'.
+000480     88  MASS-VALUE-NOT-VALID                 VALUE 'N'.
+000490 LINKAGE SECTION.
+000500*-----------------------------------------------------------------
+000510*    LK-PARM - THE JCL PARM STRING, DELIVERED LENGTH-PREFIXED PER
+000520*    MVS CONVENTION (E.G. PARM='MOD01').
+000530*-----------------------------------------------------------------
+000540 01  LK-PARM.
+000550     05  LK-PARM-LENGTH           PIC S9(04) COMP.
+000560     05  LK-PARM-DATA             PIC X(05).
+000570 PROCEDURE DIVISION USING LK-PARM.
+000580*-----------------------------------------------------------------
+000590*    0000-MAINLINE
+000600*-----------------------------------------------------------------
+000610 0000-MAINLINE.
+000620     PERFORM 1000-INITIALIZE
+000630         THRU 1000-INITIALIZE-EXIT.
+000640     IF RETURN-CODE NOT = ZERO
+000650         GO TO 0000-MAINLINE-EXIT
+000660     END-IF.
+000670     PERFORM 2000-LOOKUP-MODULE
+000680         THRU 2000-LOOKUP-MODULE-EXIT.
+000690     PERFORM 9000-TERMINATE
+000700         THRU 9000-TERMINATE-EXIT.
+000710 0000-MAINLINE-EXIT.
+000720     STOP RUN.
+000730*-----------------------------------------------------------------
+000740*    1000-INITIALIZE - OPEN THE INDEXED MASS FILE AND ACCEPT THE
+000750*    MODULE-ID TO LOOK UP FROM THE COMMAND LINE
+000760*-----------------------------------------------------------------
+000770 1000-INITIALIZE.
+000780     IF LK-PARM-LENGTH > ZERO
+000790         MOVE LK-PARM-DATA TO MASS-MODULE-ID
+000800     ELSE
+000810         MOVE SPACES TO MASS-MODULE-ID
+000820     END-IF.
+000830     IF MASS-MODULE-ID = SPACES
+000840         DISPLAY "MASSINQ: SUPPLY A MODULE-ID TO LOOK UP"
+000850         MOVE 16 TO RETURN-CODE
+000860         GO TO 1000-INITIALIZE-EXIT
+000870     END-IF.
+000880     OPEN INPUT MASS.
+000890     IF WS-MASS-STATUS NOT = '00'
+000900         DISPLAY "MASSINQ: UNABLE TO OPEN THE MASS FILE"
+000910         DISPLAY "MASSINQ: FILE STATUS = " WS-MASS-STATUS
+000920         MOVE 16 TO RETURN-CODE
+000930     END-IF.
+000940 1000-INITIALIZE-EXIT.
+000950     EXIT.
+000960*-----------------------------------------------------------------
+000970*    2000-LOOKUP-MODULE - DIRECT READ BY KEY AND DISPLAY RESULT
+000980*-----------------------------------------------------------------
+000990 2000-LOOKUP-MODULE.
+001000     READ MASS
+001010         INVALID KEY
+001020             DISPLAY "MASSINQ: MODULE " MASS-MODULE-ID
+001030                 " NOT FOUND"
+001040             MOVE 4 TO RETURN-CODE
+001050             GO TO 2000-LOOKUP-MODULE-EXIT
+001060     END-READ.
+001070     PERFORM 2050-VALIDATE-MASS-NUMBER
+001080         THRU 2050-VALIDATE-MASS-NUMBER-EXIT.
+001090     IF MASS-VALUE-NOT-VALID
+001100         DISPLAY "MASSINQ: MODULE " MASS-MODULE-ID
+001110             " HAS AN INVALID MASS VALUE"
+001120         MOVE 4 TO RETURN-CODE
+001130         GO TO 2000-LOOKUP-MODULE-EXIT
+001140     END-IF.
+001150     CALL 'MASSCALC' USING MASS-NUMBER
+001160         WS-INQUIRY-FUEL WS-INQUIRY-RECURSIVE.
+001170     DISPLAY "MASSINQ: MODULE      " MASS-MODULE-ID.
+001180     DISPLAY "MASSINQ: MASS        " MASS-NUMBER.
+001190     DISPLAY "MASSINQ: FUEL NEEDED " WS-INQUIRY-FUEL.
+001200 2000-LOOKUP-MODULE-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------------------
+001230*    2050-VALIDATE-MASS-NUMBER - REJECT BLANK/NON-NUMERIC/ZERO
+001240*-----------------------------------------------------------------
+001250 2050-VALIDATE-MASS-NUMBER.
+001260     SET MASS-VALUE-NOT-VALID TO TRUE.
+001270     IF MASS-NUMBER IS NUMERIC AND MASS-NUMBER > ZERO
+001280         SET MASS-VALUE-VALID TO TRUE
+001290     END-IF.
+001300 2050-VALIDATE-MASS-NUMBER-EXIT.
+001310     EXIT.
+001320*-----------------------------------------------------------------
+001330*    9000-TERMINATE - CLOSE THE MASS FILE
+001340*-----------------------------------------------------------------
+001350 9000-TERMINATE.
+001360     CLOSE MASS.
+001370     IF WS-MASS-STATUS NOT = '00'
+001380         DISPLAY "MASSINQ: ERROR CLOSING THE MASS FILE"
+001390         DISPLAY "MASSINQ: FILE STATUS = " WS-MASS-STATUS
+001400         MOVE 16 TO RETURN-CODE
+001410     END-IF.
+001420 9000-TERMINATE-EXIT.
+001430     EXIT.
