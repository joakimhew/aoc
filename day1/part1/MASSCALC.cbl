@@ -0,0 +1,45 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MASSCALC.
+000030 AUTHOR.        J HEWSON.
+000040 INSTALLATION.  MISSION PLANNING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100*    DATE        INIT  DESCRIPTION
+000110*    2026-08-09  JH    SHARED FUEL CALCULATION LOGIC, FACTORED
+000120*                      OUT OF HELLO SO THE RECONCIL COMPARISON
+000130*                      PROGRAM COMPUTES THE SAME TWO FIGURES.
+000140*-----------------------------------------------------------------
+000150 DATA DIVISION.
+000160 WORKING-STORAGE SECTION.
+000170 01  WS-FUEL-INCREMENT            PIC S9(10).
+000180 LINKAGE SECTION.
+000190 01  LK-MASS-NUMBER                PIC 9(10).
+000200 01  LK-FUEL-SIMPLE                PIC S9(10).
+000210 01  LK-FUEL-RECURSIVE             PIC S9(10).
+000220 PROCEDURE DIVISION USING LK-MASS-NUMBER
+000230         LK-FUEL-SIMPLE LK-FUEL-RECURSIVE.
+000240*-----------------------------------------------------------------
+000250*    0000-MAINLINE - SIMPLE FUEL, THEN FUEL-FOR-FUEL
+000260*-----------------------------------------------------------------
+000270 0000-MAINLINE.
+000280     MOVE LK-MASS-NUMBER TO WS-FUEL-INCREMENT.
+000290     DIVIDE 3 INTO WS-FUEL-INCREMENT.
+000300     SUBTRACT 2 FROM WS-FUEL-INCREMENT.
+000310     MOVE WS-FUEL-INCREMENT TO LK-FUEL-SIMPLE.
+000320     MOVE ZERO TO LK-FUEL-RECURSIVE.
+000330     PERFORM 0100-ACCUMULATE-RECURSIVE-FUEL
+000340         THRU 0100-ACCUMULATE-RECURSIVE-FUEL-EXIT
+000350         UNTIL WS-FUEL-INCREMENT NOT > ZERO.
+000360     GOBACK.
+000370*-----------------------------------------------------------------
+000380*    0100-ACCUMULATE-RECURSIVE-FUEL - FUEL FOR FUEL
+000390*-----------------------------------------------------------------
+000400 0100-ACCUMULATE-RECURSIVE-FUEL.
+000410     ADD WS-FUEL-INCREMENT TO LK-FUEL-RECURSIVE.
+000420     DIVIDE 3 INTO WS-FUEL-INCREMENT.
+000430     SUBTRACT 2 FROM WS-FUEL-INCREMENT.
+000440 0100-ACCUMULATE-RECURSIVE-FUEL-EXIT.
+000450     EXIT.
