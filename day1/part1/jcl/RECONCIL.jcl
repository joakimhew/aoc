@@ -0,0 +1,14 @@
+//RECONCIL JOB  (ACCTNO),'MISSION PLANNING',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* COMPARES STANDARD VS RECURSIVE (FUEL-FOR-FUEL) TOTALS FOR
+//* EVERY MODULE ON THE INDEXED MASSDD DATASET, AND REPORTS AN
+//* AGGREGATE PERCENTAGE VARIANCE. READ-ONLY - SAFE TO RUN
+//* ALONGSIDE OR AFTER HELLO.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=RECONCIL
+//MASSDD   DD   DSN=PROD.MASS.DAY01.MASSDATA,DISP=SHR
+//RECONRPT DD   DSN=PROD.MASS.RECONRPT.DAY01,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
