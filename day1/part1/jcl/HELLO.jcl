@@ -0,0 +1,45 @@
+//HELLO    JOB  (ACCTNO),'MISSION PLANNING',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS THE HELLO FUEL CALCULATION AGAINST A DAY'S MASS DATA.
+//* SUPPLY THE DATASET FOR THE DAY BEING PROCESSED ON THE MASSDD
+//* DD STATEMENT BELOW - DO NOT EDIT THE PROGRAM TO CHANGE INPUT.
+//* MASSDD IS THE INDEXED (VSAM KSDS) MASS FILE - RUN MASSCNVT
+//* FIRST IF ONLY A LINE SEQUENTIAL EXTRACT EXISTS FOR THE DAY.
+//* PARM IS RUN-MODE, THE RESTART INDICATOR, AND AN IDENTIFIER FOR
+//* THE DAY BEING PROCESSED, E.G. 'Y N DAY01' FOR A NORMAL RUN WITH
+//* RECURSIVE FUEL TOTALS, NO RESTART, PROCESSING DAY01 - CHANGE THE
+//* THIRD TOKEN TO MATCH WHICHEVER DAY'S MASSDD IS SUPPLIED ABOVE.
+//* THE IDENTIFIER IS CARRIED THROUGH TO FUELTOT.DAT SO THE MISSION
+//* PLANNING TEAM CAN TELL ONE DAY'S TOTALS FROM ANOTHER'S.
+//* RESTARTDD IS ALSO AN INDEXED (VSAM KSDS) FILE HOLDING A SINGLE
+//* FIXED-KEY CHECKPOINT RECORD THAT IS REWRITTEN IN PLACE AT EVERY
+//* CHECKPOINT, SO STEP005 BELOW DEFINES ITS CLUSTER UP FRONT -
+//* SAFE TO RERUN ACROSS RESTARTS OF THE SAME DAY SINCE THE DEFINE
+//* IS A NO-OP ONCE THE CLUSTER ALREADY EXISTS. FUELTOT AND MASSEXCP
+//* ARE CATALOGED MOD/CATLG SO RESUBMITTING WITH THE RESTART
+//* INDICATOR SET DOES NOT FAIL ALLOCATION ON A DATASET NAME THAT
+//* WAS ALREADY CATALOGED BY THE ABENDING ATTEMPT.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.MASS.DAY01.CHECKPOINT) -
+         INDEXED                                   -
+         KEYS(1,0)                                 -
+         RECORDSIZE(55,55)                         -
+         TRACKS(1,1)                               -
+         CATALOG(PROD))
+  IF LASTCC = 8 THEN SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=HELLO,PARM='Y N DAY01',COND=(4,GT,STEP005)
+//MASSDD   DD   DSN=PROD.MASS.DAY01.MASSDATA,DISP=SHR
+//RESTARTDD DD  DSN=PROD.MASS.DAY01.CHECKPOINT,DISP=SHR
+//FUELTOT  DD   DSN=PROD.MASS.FUELTOT.DAY01,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//MASSEXCP DD   DSN=PROD.MASS.EXCPRPT.DAY01,
+//              DISP=(MOD,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD   SYSOUT=*
