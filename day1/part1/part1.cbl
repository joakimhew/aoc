@@ -1,36 +1,453 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO.
-
-ENVIRONMENT DIVISION.
-   INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
-      SELECT MASS ASSIGN TO 'input.txt'
-      ORGANIZATION IS LINE SEQUENTIAL.            
-
-DATA DIVISION.
-   FILE SECTION.
-   FD MASS.
-   01 MASS-FILE.
-      05 MASS-NUMBER PIC 9(10).
-
-   WORKING-STORAGE SECTION.
-   01 WS-MASS.
-      05 WS-MASS-NUMBER PIC 9(10).
-   01 WS-EOF PIC A(1).
-
-01 F-MASS-TOTAL PIC 9(10).
-
-PROCEDURE DIVISION.
-   OPEN INPUT MASS.
-      PERFORM UNTIL WS-EOF='Y'
-         READ MASS INTO WS-MASS
-            AT END MOVE 'Y' TO WS-EOF
-            NOT AT END 
-               DIVIDE 3 INTO WS-MASS-NUMBER
-               SUBTRACT 2 FROM WS-MASS-NUMBER
-               ADD WS-MASS-NUMBER TO F-MASS-TOTAL
-         END-READ
-      END-PERFORM.
-   CLOSE MASS.
-   DISPLAY "THE TOTAL MASS IN PIC 9(10) IS: " F-MASS-TOTAL.
-STOP RUN.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELLO.
+000030 AUTHOR.        J HEWSON.
+000040 INSTALLATION.  MISSION PLANNING.
+000050 DATE-WRITTEN.  2019-12-01.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100*    DATE        INIT  DESCRIPTION                                
+000110*    2019-12-01  JH    ORIGINAL FUEL TOTAL CALCULATION.
+000120*    2026-08-09  JH    ADDED RECURSIVE FUEL-FOR-FUEL MODE.
+000130*    2026-08-09  JH    RESTART REPOSITIONS BY KEY (START MASS KEY
+000140*                      GREATER THAN LAST MODULE-ID CHECKPOINTED)
+000150*                      INSTEAD OF A RAW PHYSICAL-READ COUNT, SINCE
+000160*                      THE INDEXED MASS FILE NO LONGER GUARANTEES
+000170*                      THE CNTRL TRAILER IS THE LAST RECORD READ.
+000180*                      CLOSE MASS FAILURE NOW SETS RETURN-CODE.
+000190*    2026-08-09  JH    RESTARTDD REORGANIZED AS INDEXED, ONE FIXED
+000200*                      CHECKPOINT RECORD UPDATED IN PLACE (WRITE
+000210*                      ONCE, REWRITE AFTER) INSTEAD OF REOPENED
+000220*                      OUTPUT EVERY CHECKPOINT, WHICH APPENDED A
+000230*                      NEW RECORD EACH TIME AND LEFT RELOAD
+000240*                      READING THE OLDEST CHECKPOINT, NOT THE
+000250*                      LATEST. CHECKPOINT RECORD NOW ALSO CARRIES
+000260*                      THE CONTROL-TOTAL AND EXCEPTION-COUNT STATE
+000270*                      SO THOSE SURVIVE A RESTART. MASSEXCP IS
+000280*                      OPENED EXTEND RATHER THAN OUTPUT ON A
+000290*                      RESTARTED RUN SO ITS PRIOR EXCEPTION
+000300*                      RECORDS ARE KEPT.
+000310*    2026-08-09  JH    PARM IS NOW RECEIVED VIA LINKAGE SECTION
+000320*                      (LENGTH-PREFIXED, PER MVS CONVENTION) AND
+000330*                      UNSTRUNG INTO RUN-MODE, RESTART INDICATOR,
+000340*                      AND THE INPUT DATASET IDENTIFIER, REPLACING
+000350*                      THE ARGUMENT-NUMBER/ARGUMENT-VALUE READS.
+000360*                      THE INPUT IDENTIFIER NO LONGER DEFAULTS TO
+000370*                      THE LITERAL DD NAME, WHICH WAS THE SAME ON
+000380*                      EVERY DAY'S RUN AND MADE FUELTOT.DAT UNABLE
+000390*                      TO DISTINGUISH ONE DAY FROM ANOTHER.
+000400*                      F-MASS-TOTAL, FT-MASS-TOTAL, AND RS-MASS-
+000410*                      TOTAL ARE NOW SIGNED - THE FUEL TOTAL GOES
+000420*                      NEGATIVE OR ZERO FOR SMALL MASSES AND WAS
+000430*                      BEING SILENTLY TRUNCATED TO UNSIGNED.
+000440*-----------------------------------------------------------------
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT MASS ASSIGN TO MASSDD
+000490         ORGANIZATION IS INDEXED
+000500         ACCESS MODE IS DYNAMIC
+000510         RECORD KEY IS MASS-MODULE-ID
+000520         FILE STATUS IS WS-MASS-STATUS.
+000530     SELECT FUELTOT ASSIGN TO 'FUELTOT.DAT'
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550     SELECT MASSEXCP ASSIGN TO 'MASSEXCP.DAT'
+000560         ORGANIZATION IS LINE SEQUENTIAL.
+000570     SELECT RESTART ASSIGN TO RESTARTDD
+000580         ORGANIZATION IS INDEXED
+000590         ACCESS MODE IS RANDOM
+000600         RECORD KEY IS RS-CHECKPOINT-ID
+000610         FILE STATUS IS WS-RESTART-STATUS.
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  MASS.
+000650 01  MASS-FILE.
+000660     05  MASS-MODULE-ID          PIC X(05).
+000670     05  MASS-NUMBER             PIC 9(10).
+000680*-----------------------------------------------------------------
+000690*    FUELTOT.DAT - PERMANENT FUEL TOTAL RESULTS DATASET
+000700*-----------------------------------------------------------------
+000710 FD  FUELTOT.
+000720 01  FUELTOT-RECORD.
+000730     05  FT-RUN-DATE             PIC X(10).
+000740     05  FT-SPACER-1             PIC X(01).
+000750     05  FT-INPUT-FILE-NAME      PIC X(20).
+000760     05  FT-SPACER-2             PIC X(01).
+000770     05  FT-RECORD-COUNT         PIC 9(06).
+000780     05  FT-SPACER-3             PIC X(01).
+000790     05  FT-MASS-TOTAL           PIC -9(10).
+000800*-----------------------------------------------------------------
+000810*    MASSEXCP.DAT - REJECTED MASS VALUE EXCEPTIONS REPORT
+000820*-----------------------------------------------------------------
+000830 FD  MASSEXCP.
+000840 01  MASSEXCP-RECORD.
+000850     05  ME-RECORD-NUMBER         PIC 9(06).
+000860     05  ME-SPACER-1              PIC X(01).
+000870     05  ME-MODULE-ID             PIC X(05).
+000880     05  ME-SPACER-2              PIC X(01).
+000890     05  ME-RAW-MASS-VALUE        PIC X(10).
+000900     05  ME-SPACER-3              PIC X(01).
+000910     05  ME-REASON                PIC X(22).
+000920*-----------------------------------------------------------------
+000930*    RESTARTDD - SINGLE-RECORD CHECKPOINT SNAPSHOT FOR RESTART.
+000940*    INDEXED ON A FIXED KEY SO THE SAME RECORD IS REWRITTEN IN
+000950*    PLACE AT EVERY CHECKPOINT RATHER THAN APPENDED.
+000960*-----------------------------------------------------------------
+000970 FD  RESTART.
+000980 01  RESTART-RECORD.
+000990     05  RS-CHECKPOINT-ID         PIC X(01).
+001000     05  RS-RECORD-COUNT          PIC 9(06).
+001010     05  RS-SPACER-1              PIC X(01).
+001020     05  RS-MASS-TOTAL            PIC S9(10).
+001030     05  RS-SPACER-2              PIC X(01).
+001040     05  RS-RECURSIVE-TOTAL       PIC 9(10).
+001050     05  RS-SPACER-3              PIC X(01).
+001060     05  RS-LAST-MODULE-ID        PIC X(05).
+001070     05  RS-SPACER-4              PIC X(01).
+001080     05  RS-CONTROL-SW            PIC X(01).
+001090     05  RS-SPACER-5              PIC X(01).
+001100     05  RS-CONTROL-RECORD-COUNT  PIC 9(10).
+001110     05  RS-SPACER-6              PIC X(01).
+001120     05  RS-EXCEPTION-COUNT       PIC 9(06).
+001130 WORKING-STORAGE SECTION.
+001140*-----------------------------------------------------------------
+001150*    MASS RECORD WORK AREA
+001160*-----------------------------------------------------------------
+001170 01  WS-MASS.
+001180     05  WS-MODULE-ID            PIC X(05).
+001190     05  WS-MASS-NUMBER          PIC 9(10).
+001200*-----------------------------------------------------------------
+001210*    SWITCHES
+001220*-----------------------------------------------------------------
+001230 01  WS-EOF                      PIC X(01)   VALUE 'N'.
+001240     88  END-OF-MASS-FILE                    VALUE 'Y'.
+001250 01  WS-RUN-MODE                 PIC X(01)   VALUE 'Y'.
+001260     88  RECURSIVE-MODE-REQUESTED            VALUE 'Y'.
+001270     88  RECURSIVE-MODE-NOT-REQUESTED        VALUE 'N'.
+001280*-----------------------------------------------------------------
+001290*    FUEL ACCUMULATORS
+001300*-----------------------------------------------------------------
+001310 01  WS-FUEL-SIMPLE              PIC S9(10).
+001320 01  WS-FUEL-RECURSIVE           PIC S9(10).
+001330 01  F-MASS-TOTAL                PIC S9(10)  VALUE ZERO.
+001340 01  WS-RECURSIVE-TOTAL          PIC 9(10)   VALUE ZERO.
+001350 01  WS-RECORD-COUNT             PIC 9(06)   VALUE ZERO.
+001360 01  WS-EXCEPTION-COUNT          PIC 9(06)   VALUE ZERO.
+001370 01  WS-MASS-VALID-SW            PIC X(01)   VALUE 'Y'.
+001380     88  MASS-VALUE-VALID                    VALUE 'Y'.
+001390     88  MASS-VALUE-NOT-VALID                VALUE 'N'.
+001400 01  WS-MASS-STATUS               PIC X(02)   VALUE '00'.
+001410*-----------------------------------------------------------------
+001420*    CONTROL TOTAL - OPTIONAL TRAILER RECORD WITH MODULE-ID OF
+001430*    'CNTRL' CARRIES THE EXPECTED RECORD COUNT FOR THIS RUN
+001440*-----------------------------------------------------------------
+001450 01  WS-CONTROL-SW                PIC X(01)   VALUE 'N'.
+001460     88  CONTROL-RECORD-FOUND                VALUE 'Y'.
+001470 01  WS-CONTROL-RECORD-COUNT      PIC 9(10)   VALUE ZERO.
+001480*-----------------------------------------------------------------
+001490*    CHECKPOINT/RESTART WORK AREAS
+001500*-----------------------------------------------------------------
+001510 01  WS-RESTART-STATUS            PIC X(02)   VALUE '00'.
+001520 01  WS-RESTART-SW                PIC X(01)   VALUE 'N'.
+001530     88  RESTART-REQUESTED                    VALUE 'Y'.
+001540 01  WS-CHECKPOINT-FOUND-SW       PIC X(01)   VALUE 'N'.
+001550     88  CHECKPOINT-RECORD-EXISTS             VALUE 'Y'.
+001560 01  WS-CHECKPOINT-INTERVAL       PIC 9(06)   VALUE 1000.
+001570 01  WS-CHECKPOINT-REMAINDER      PIC 9(06)   VALUE ZERO.
+001580 01  WS-CHECKPOINT-QUOTIENT       PIC 9(06).
+001590*-----------------------------------------------------------------
+001600*    RUN IDENTIFICATION
+001610*-----------------------------------------------------------------
+001620 01  WS-RUN-DATE.
+001630     05  WS-RUN-YYYY              PIC 9(04).
+001640     05  WS-RUN-MM                PIC 9(02).
+001650     05  WS-RUN-DD                PIC 9(02).
+001660 01  WS-RUN-DATE-DISPLAY          PIC X(10).
+001670 01  WS-INPUT-FILE-NAME           PIC X(20)   VALUE SPACES.
+001680*-----------------------------------------------------------------
+001690*    PARM WORK AREA
+001700*-----------------------------------------------------------------
+001710 01  WS-PARM-TEXT                 PIC X(20)   VALUE SPACES.
+001720 LINKAGE SECTION.
+001730*-----------------------------------------------------------------
+001740*    LK-PARM - THE JCL PARM STRING, DELIVERED LENGTH-PREFIXED PER
+001750*    MVS CONVENTION (E.G. PARM='Y N DAY01').
+001760*-----------------------------------------------------------------
+001770 01  LK-PARM.
+001780     05  LK-PARM-LENGTH           PIC S9(04) COMP.
+001790     05  LK-PARM-DATA             PIC X(20).
+001800 PROCEDURE DIVISION USING LK-PARM.
+001810*-----------------------------------------------------------------
+001820*    0000-MAINLINE
+001830*-----------------------------------------------------------------
+001840 0000-MAINLINE.
+001850     PERFORM 1000-INITIALIZE
+001860         THRU 1000-INITIALIZE-EXIT.
+001870     IF RETURN-CODE NOT = ZERO
+001880         GO TO 0000-MAINLINE-EXIT
+001890     END-IF.
+001900     PERFORM 2000-PROCESS-MASS-FILE
+001910         THRU 2000-PROCESS-MASS-FILE-EXIT.
+001920     PERFORM 9000-TERMINATE
+001930         THRU 9000-TERMINATE-EXIT.
+001940 0000-MAINLINE-EXIT.
+001950     STOP RUN.
+001960*-----------------------------------------------------------------
+001970*    1000-INITIALIZE - ESTABLISH RUN MODE AND OPEN FILES
+001980*-----------------------------------------------------------------
+001990 1000-INITIALIZE.
+002000     IF LK-PARM-LENGTH > ZERO
+002010         MOVE LK-PARM-DATA(1:LK-PARM-LENGTH) TO WS-PARM-TEXT
+002020     END-IF.
+002030     UNSTRING WS-PARM-TEXT DELIMITED BY SPACE
+002040         INTO WS-RUN-MODE WS-RESTART-SW WS-INPUT-FILE-NAME
+002050     END-UNSTRING.
+002060     IF WS-RUN-MODE NOT = 'Y' AND WS-RUN-MODE NOT = 'N'
+002070         MOVE 'Y' TO WS-RUN-MODE
+002080     END-IF.
+002090     IF WS-RESTART-SW NOT = 'Y'
+002100         MOVE 'N' TO WS-RESTART-SW
+002110     END-IF.
+002120     IF WS-INPUT-FILE-NAME = SPACES
+002130         MOVE 'MASSDD' TO WS-INPUT-FILE-NAME
+002140     END-IF.
+002150     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002160     STRING WS-RUN-YYYY  '-' WS-RUN-MM  '-' WS-RUN-DD
+002170         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY.
+002180     OPEN INPUT MASS.
+002190     IF WS-MASS-STATUS NOT = '00'
+002200         DISPLAY "HELLO: UNABLE TO OPEN MASS INPUT FILE"
+002210         DISPLAY "HELLO: FILE STATUS = " WS-MASS-STATUS
+002220         DISPLAY "HELLO: CHECK THE MASSDD DATASET IN THE JCL"
+002230         MOVE 16 TO RETURN-CODE
+002240         GO TO 1000-INITIALIZE-EXIT
+002250     END-IF.
+002260     OPEN OUTPUT FUELTOT.
+002270     IF RESTART-REQUESTED
+002280         OPEN EXTEND MASSEXCP
+002290     ELSE
+002300         OPEN OUTPUT MASSEXCP
+002310     END-IF.
+002320     IF RESTART-REQUESTED
+002330         PERFORM 1100-RELOAD-CHECKPOINT
+002340             THRU 1100-RELOAD-CHECKPOINT-EXIT
+002350     END-IF.
+002360 1000-INITIALIZE-EXIT.
+002370     EXIT.
+002380*-----------------------------------------------------------------
+002390*    1100-RELOAD-CHECKPOINT - REPOSITION PAST THE LAST MODULE-ID
+002400*    CHECKPOINTED AND RELOAD THE ACCUMULATORS, INCLUDING THE
+002410*    CONTROL-TOTAL AND EXCEPTION-COUNT STATE, FROM THE LAST
+002420*    CHECKPOINT TAKEN. REPOSITIONING IS BY KEY, NOT BY A RAW
+002430*    PHYSICAL-READ COUNT, SINCE THE CNTRL TRAILER DOES NOT
+002440*    NECESSARILY READ LAST IN MODULE-ID KEY ORDER.
+002450*-----------------------------------------------------------------
+002460 1100-RELOAD-CHECKPOINT.
+002470     OPEN INPUT RESTART.
+002480     IF WS-RESTART-STATUS NOT = '00'
+002490         DISPLAY "HELLO: NO CHECKPOINT - STARTING AT RECORD 1"
+002500         GO TO 1100-RELOAD-CHECKPOINT-EXIT
+002510     END-IF.
+002520     MOVE 'C' TO RS-CHECKPOINT-ID.
+002530     READ RESTART
+002540         INVALID KEY
+002550             DISPLAY "HELLO: CHECKPOINT DATASET IS EMPTY"
+002560             CLOSE RESTART
+002570             GO TO 1100-RELOAD-CHECKPOINT-EXIT
+002580     END-READ.
+002590     CLOSE RESTART.
+002600     MOVE RS-RECORD-COUNT TO WS-RECORD-COUNT.
+002610     MOVE RS-MASS-TOTAL TO F-MASS-TOTAL.
+002620     MOVE RS-RECURSIVE-TOTAL TO WS-RECURSIVE-TOTAL.
+002630     MOVE RS-CONTROL-SW TO WS-CONTROL-SW.
+002640     MOVE RS-CONTROL-RECORD-COUNT TO WS-CONTROL-RECORD-COUNT.
+002650     MOVE RS-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT.
+002660     DISPLAY "HELLO: RESUMING AFTER RECORD " WS-RECORD-COUNT.
+002670     DISPLAY "HELLO: RESUMING AFTER MODULE  " RS-LAST-MODULE-ID.
+002680     MOVE RS-LAST-MODULE-ID TO MASS-MODULE-ID.
+002690     START MASS KEY IS GREATER THAN MASS-MODULE-ID
+002700         INVALID KEY
+002710             DISPLAY "HELLO: NO RECORDS REMAIN AFTER CHECKPOINT"
+002720             MOVE 'Y' TO WS-EOF
+002730     END-START.
+002740 1100-RELOAD-CHECKPOINT-EXIT.
+002750     EXIT.
+002760*-----------------------------------------------------------------
+002770*    2000-PROCESS-MASS-FILE - MAIN READ LOOP
+002780*-----------------------------------------------------------------
+002790 2000-PROCESS-MASS-FILE.
+002800     PERFORM UNTIL END-OF-MASS-FILE
+002810         READ MASS NEXT RECORD INTO WS-MASS
+002820             AT END
+002830                 MOVE 'Y' TO WS-EOF
+002840             NOT AT END
+002850                 PERFORM 2010-APPLY-MASS-RECORD
+002860                     THRU 2010-APPLY-MASS-RECORD-EXIT
+002870                 PERFORM 2020-CHECKPOINT-IF-DUE
+002880                     THRU 2020-CHECKPOINT-IF-DUE-EXIT
+002890         END-READ
+002900         IF WS-MASS-STATUS NOT = '00'
+002910                 AND WS-MASS-STATUS NOT = '10'
+002920             DISPLAY "HELLO: I/O ERROR READING MASS FILE"
+002930             DISPLAY "HELLO: FILE STATUS = " WS-MASS-STATUS
+002940             MOVE 'Y' TO WS-EOF
+002950             MOVE 16 TO RETURN-CODE
+002960         END-IF
+002970     END-PERFORM.
+002980 2000-PROCESS-MASS-FILE-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------------
+003010*    2010-APPLY-MASS-RECORD - ROUTE A CONTROL OR DATA RECORD
+003020*-----------------------------------------------------------------
+003030 2010-APPLY-MASS-RECORD.
+003040     IF WS-MODULE-ID = 'CNTRL'
+003050         MOVE WS-MASS-NUMBER TO WS-CONTROL-RECORD-COUNT
+003060         SET CONTROL-RECORD-FOUND TO TRUE
+003070     ELSE
+003080         ADD 1 TO WS-RECORD-COUNT
+003090         PERFORM 2050-VALIDATE-MASS-NUMBER
+003100             THRU 2050-VALIDATE-MASS-NUMBER-EXIT
+003110         IF MASS-VALUE-VALID
+003120             PERFORM 2100-CALCULATE-FUEL
+003130                 THRU 2100-CALCULATE-FUEL-EXIT
+003140         ELSE
+003150             PERFORM 2060-WRITE-EXCEPTION
+003160                 THRU 2060-WRITE-EXCEPTION-EXIT
+003170         END-IF
+003180     END-IF.
+003190 2010-APPLY-MASS-RECORD-EXIT.
+003200     EXIT.
+003210*-----------------------------------------------------------------
+003220*    2020-CHECKPOINT-IF-DUE - SNAPSHOT PROGRESS EVERY N RECORDS.
+003230*    THE CNTRL TRAILER IS NOT A CHECKPOINTABLE POSITION - IT DOES
+003240*    NOT ADVANCE WS-RECORD-COUNT AND ITS KEY SORTS AHEAD OF EVERY
+003250*    MODULE-ID, SO IT IS SKIPPED HERE.
+003260*-----------------------------------------------------------------
+003270 2020-CHECKPOINT-IF-DUE.
+003280     IF WS-MODULE-ID = 'CNTRL'
+003290         GO TO 2020-CHECKPOINT-IF-DUE-EXIT
+003300     END-IF.
+003310     IF WS-RECORD-COUNT > ZERO
+003320         DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+003330             GIVING WS-CHECKPOINT-QUOTIENT
+003340             REMAINDER WS-CHECKPOINT-REMAINDER
+003350         IF WS-CHECKPOINT-REMAINDER = ZERO
+003360             PERFORM 2025-WRITE-CHECKPOINT
+003370                 THRU 2025-WRITE-CHECKPOINT-EXIT
+003380         END-IF
+003390     END-IF.
+003400 2020-CHECKPOINT-IF-DUE-EXIT.
+003410     EXIT.
+003420*-----------------------------------------------------------------
+003430*    2025-WRITE-CHECKPOINT - REWRITE THE FIXED-KEY CHECKPOINT
+003440*    RECORD IN PLACE SO THE DATASET NEVER GROWS PAST ONE RECORD.
+003450*    OPENED I-O AND CLOSED ON EVERY CALL (RATHER THAN LEFT OPEN
+003460*    FOR THE DURATION OF THE RUN) SO A MID-RUN ABEND CANNOT LOSE
+003470*    THE LAST CHECKPOINT WRITTEN.
+003480*-----------------------------------------------------------------
+003490 2025-WRITE-CHECKPOINT.
+003500     OPEN I-O RESTART.
+003510     MOVE 'C' TO RS-CHECKPOINT-ID.
+003520     READ RESTART
+003530         INVALID KEY
+003540             MOVE 'N' TO WS-CHECKPOINT-FOUND-SW
+003550         NOT INVALID KEY
+003560             SET CHECKPOINT-RECORD-EXISTS TO TRUE
+003570     END-READ.
+003580     MOVE SPACES TO RESTART-RECORD.
+003590     MOVE 'C' TO RS-CHECKPOINT-ID.
+003600     MOVE WS-RECORD-COUNT TO RS-RECORD-COUNT.
+003610     MOVE F-MASS-TOTAL TO RS-MASS-TOTAL.
+003620     MOVE WS-RECURSIVE-TOTAL TO RS-RECURSIVE-TOTAL.
+003630     MOVE WS-MODULE-ID TO RS-LAST-MODULE-ID.
+003640     MOVE WS-CONTROL-SW TO RS-CONTROL-SW.
+003650     MOVE WS-CONTROL-RECORD-COUNT TO RS-CONTROL-RECORD-COUNT.
+003660     MOVE WS-EXCEPTION-COUNT TO RS-EXCEPTION-COUNT.
+003670     IF CHECKPOINT-RECORD-EXISTS
+003680         REWRITE RESTART-RECORD
+003690     ELSE
+003700         WRITE RESTART-RECORD
+003710     END-IF.
+003720     CLOSE RESTART.
+003730 2025-WRITE-CHECKPOINT-EXIT.
+003740     EXIT.
+003750*-----------------------------------------------------------------
+003760*    2050-VALIDATE-MASS-NUMBER - REJECT BLANK/NON-NUMERIC/ZERO
+003770*-----------------------------------------------------------------
+003780 2050-VALIDATE-MASS-NUMBER.
+003790     SET MASS-VALUE-NOT-VALID TO TRUE.
+003800     IF WS-MASS-NUMBER IS NUMERIC AND WS-MASS-NUMBER > ZERO
+003810         SET MASS-VALUE-VALID TO TRUE
+003820     END-IF.
+003830 2050-VALIDATE-MASS-NUMBER-EXIT.
+003840     EXIT.
+003850*-----------------------------------------------------------------
+003860*    2060-WRITE-EXCEPTION - LOG A REJECTED MASS VALUE
+003870*-----------------------------------------------------------------
+003880 2060-WRITE-EXCEPTION.
+003890     ADD 1 TO WS-EXCEPTION-COUNT.
+003900     MOVE SPACES TO MASSEXCP-RECORD.
+003910     MOVE WS-RECORD-COUNT TO ME-RECORD-NUMBER.
+003920     MOVE WS-MODULE-ID TO ME-MODULE-ID.
+003930     MOVE WS-MASS-NUMBER TO ME-RAW-MASS-VALUE.
+003940     IF WS-MASS-NUMBER IS NUMERIC
+003950         MOVE 'ZERO OR NEGATIVE MASS' TO ME-REASON
+003960     ELSE
+003970         MOVE 'NON-NUMERIC MASS VALUE' TO ME-REASON
+003980     END-IF.
+003990     WRITE MASSEXCP-RECORD.
+004000 2060-WRITE-EXCEPTION-EXIT.
+004010     EXIT.
+004020*-----------------------------------------------------------------
+004030*    2100-CALCULATE-FUEL - SIMPLE AND RECURSIVE FUEL FORMULA,
+004040*    VIA THE SHARED MASSCALC ROUTINE
+004050*-----------------------------------------------------------------
+004060 2100-CALCULATE-FUEL.
+004070     CALL 'MASSCALC' USING WS-MASS-NUMBER
+004080         WS-FUEL-SIMPLE WS-FUEL-RECURSIVE.
+004090     ADD WS-FUEL-SIMPLE TO F-MASS-TOTAL.
+004100     DISPLAY "MODULE " WS-MODULE-ID " FUEL REQUIRED: "
+004110         WS-FUEL-SIMPLE.
+004120     IF RECURSIVE-MODE-REQUESTED
+004130         ADD WS-FUEL-RECURSIVE TO WS-RECURSIVE-TOTAL
+004140     END-IF.
+004150 2100-CALCULATE-FUEL-EXIT.
+004160     EXIT.
+004170*-----------------------------------------------------------------
+004180*    9000-TERMINATE - CLOSE FILES AND REPORT TOTALS
+004190*-----------------------------------------------------------------
+004200 9000-TERMINATE.
+004210     CLOSE MASS.
+004220     IF WS-MASS-STATUS NOT = '00'
+004230         DISPLAY "HELLO: ERROR CLOSING MASS INPUT FILE"
+004240         DISPLAY "HELLO: FILE STATUS = " WS-MASS-STATUS
+004250         MOVE 16 TO RETURN-CODE
+004260     END-IF.
+004270     CLOSE MASSEXCP.
+004280     MOVE SPACES TO FUELTOT-RECORD.
+004290     MOVE WS-RUN-DATE-DISPLAY TO FT-RUN-DATE.
+004300     MOVE WS-INPUT-FILE-NAME  TO FT-INPUT-FILE-NAME.
+004310     MOVE WS-RECORD-COUNT     TO FT-RECORD-COUNT.
+004320     MOVE F-MASS-TOTAL        TO FT-MASS-TOTAL.
+004330     WRITE FUELTOT-RECORD.
+004340     CLOSE FUELTOT.
+004350     DISPLAY "THE TOTAL MASS IN PIC S9(10) IS: " F-MASS-TOTAL.
+004360     DISPLAY "EXCEPTIONS REJECTED: " WS-EXCEPTION-COUNT.
+004370     DISPLAY "RECORDS READ FOR CONTROL TOTALS: " WS-RECORD-COUNT.
+004380     IF CONTROL-RECORD-FOUND
+004390         IF WS-RECORD-COUNT = WS-CONTROL-RECORD-COUNT
+004400             DISPLAY "CONTROL TOTAL RECONCILES"
+004410         ELSE
+004420             DISPLAY "CONTROL TOTAL MISMATCH - EXPECTED "
+004430                 WS-CONTROL-RECORD-COUNT
+004440             DISPLAY "CONTROL TOTAL MISMATCH - ACTUAL   "
+004450                 WS-RECORD-COUNT
+004460             MOVE 8 TO RETURN-CODE
+004470         END-IF
+004480     END-IF.
+004490     IF RECURSIVE-MODE-REQUESTED
+004500        DISPLAY "RECURSIVE FUEL TOTAL IS: " WS-RECURSIVE-TOTAL
+004510     END-IF.
+004520 9000-TERMINATE-EXIT.
+004530     EXIT.
