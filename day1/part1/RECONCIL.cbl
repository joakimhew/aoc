@@ -0,0 +1,219 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    RECONCIL.
+000030 AUTHOR.        J HEWSON.
+000040 INSTALLATION.  MISSION PLANNING.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080*    MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100*    DATE        INIT  DESCRIPTION
+000110*    2026-08-09  JH    ORIGINAL - STANDARD VS RECURSIVE FUEL
+000120*                      RECONCILIATION REPORT, PER MODULE AND IN
+000130*                      AGGREGATE, VIA THE SHARED MASSCALC ROUTINE.
+000140*    2026-08-09  JH    RR-FUEL-SIMPLE CHANGED TO A SIGNED EDITED
+000150*                      PICTURE - IT WAS SILENTLY LOSING ITS SIGN
+000160*                      ON MASSES WHERE THE STANDARD FUEL FIGURE
+000170*                      IS NEGATIVE, THE SAME PROBLEM ALREADY FIXED
+000180*                      FOR RR-PCT-VARIANCE.
+000190*    2026-08-09  JH    WS-AGG-FUEL-SIMPLE CHANGED TO A SIGNED
+000200*                      PICTURE FOR THE SAME REASON - ACCUMULATING
+000210*                      NEGATIVE PER-MODULE STANDARD FUEL FIGURES
+000220*                      INTO AN UNSIGNED FIELD WAS SILENTLY
+000230*                      CORRUPTING THE AGGREGATE TOTAL, DIFFERENCE,
+000240*                      AND PERCENTAGE VARIANCE. THE AGGREGATE
+000250*                      VARIANCE GUARD NOW MATCHES THE PER-MODULE
+000260*                      ONE (NOT = ZERO RATHER THAN > ZERO), SINCE
+000270*                      A NEGATIVE AGGREGATE STANDARD FUEL FIGURE
+000280*                      IS STILL A MEANINGFUL DIVISOR.
+000290*-----------------------------------------------------------------
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT MASS ASSIGN TO MASSDD
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS MASS-MODULE-ID
+000370         FILE STATUS IS WS-MASS-STATUS.
+000380     SELECT RECONRPT ASSIGN TO 'RECONRPT.DAT'
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  MASS.
+000430 01  MASS-FILE.
+000440     05  MASS-MODULE-ID           PIC X(05).
+000450     05  MASS-NUMBER              PIC 9(10).
+000460*-----------------------------------------------------------------
+000470*    RECONRPT.DAT - STANDARD VS RECURSIVE FUEL RECONCILIATION
+000480*-----------------------------------------------------------------
+000490 FD  RECONRPT.
+000500 01  RECONRPT-RECORD.
+000510     05  RR-MODULE-ID              PIC X(05).
+000520     05  RR-SPACER-1               PIC X(01).
+000530     05  RR-MASS                  PIC 9(10).
+000540     05  RR-SPACER-2               PIC X(01).
+000550     05  RR-FUEL-SIMPLE            PIC -9(10).
+000560     05  RR-SPACER-3               PIC X(01).
+000570     05  RR-FUEL-RECURSIVE         PIC 9(10).
+000580     05  RR-SPACER-4               PIC X(01).
+000590     05  RR-FUEL-DIFFERENCE        PIC 9(10).
+000600     05  RR-SPACER-5               PIC X(01).
+000610     05  RR-PCT-VARIANCE           PIC -ZZZ9.99.
+000620 WORKING-STORAGE SECTION.
+000630*-----------------------------------------------------------------
+000640*    MASS RECORD WORK AREA
+000650*-----------------------------------------------------------------
+000660 01  WS-MASS.
+000670     05  WS-MODULE-ID             PIC X(05).
+000680     05  WS-MASS-NUMBER           PIC 9(10).
+000690*-----------------------------------------------------------------
+000700*    SWITCHES AND COUNTERS
+000710*-----------------------------------------------------------------
+000720 01  WS-EOF                       PIC X(01)   VALUE 'N'.
+000730     88  END-OF-MASS-FILE                     VALUE 'Y'.
+000740 01  WS-MASS-STATUS               PIC X(02)   VALUE '00'.
+000750 01  WS-RECORD-COUNT              PIC 9(06)   VALUE ZERO.
+000760 01  WS-SKIPPED-COUNT             PIC 9(06)   VALUE ZERO.
+000770*-----------------------------------------------------------------
+000780*    PER-MODULE FUEL FIGURES
+000790*-----------------------------------------------------------------
+000800 01  WS-FUEL-SIMPLE               PIC S9(10).
+000810 01  WS-FUEL-RECURSIVE            PIC S9(10).
+000820 01  WS-FUEL-DIFFERENCE           PIC S9(10).
+000830 01  WS-PCT-VARIANCE              PIC S9(05)V9(02).
+000840*-----------------------------------------------------------------
+000850*    AGGREGATE FUEL FIGURES
+000860*-----------------------------------------------------------------
+000870 01  WS-AGG-MASS                  PIC 9(10)   VALUE ZERO.
+000880 01  WS-AGG-FUEL-SIMPLE           PIC S9(10)  VALUE ZERO.
+000890 01  WS-AGG-FUEL-RECURSIVE        PIC 9(10)   VALUE ZERO.
+000900 01  WS-AGG-FUEL-DIFFERENCE       PIC S9(10).
+000910 01  WS-AGG-PCT-VARIANCE          PIC S9(05)V9(02).
+000920 PROCEDURE DIVISION.
+000930*-----------------------------------------------------------------
+000940*    0000-MAINLINE
+000950*-----------------------------------------------------------------
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE
+000980         THRU 1000-INITIALIZE-EXIT.
+000990     IF RETURN-CODE NOT = ZERO
+001000         GO TO 0000-MAINLINE-EXIT
+001010     END-IF.
+001020     PERFORM 2000-PROCESS-MASS-FILE
+001030         THRU 2000-PROCESS-MASS-FILE-EXIT.
+001040     PERFORM 9000-TERMINATE
+001050         THRU 9000-TERMINATE-EXIT.
+001060 0000-MAINLINE-EXIT.
+001070     STOP RUN.
+001080*-----------------------------------------------------------------
+001090*    1000-INITIALIZE - OPEN THE INDEXED MASS FILE AND THE
+001100*    RECONCILIATION REPORT
+001110*-----------------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN INPUT MASS.
+001140     IF WS-MASS-STATUS NOT = '00'
+001150         DISPLAY "RECONCIL: UNABLE TO OPEN THE MASS FILE"
+001160         DISPLAY "RECONCIL: FILE STATUS = " WS-MASS-STATUS
+001170         MOVE 16 TO RETURN-CODE
+001180         GO TO 1000-INITIALIZE-EXIT
+001190     END-IF.
+001200     OPEN OUTPUT RECONRPT.
+001210 1000-INITIALIZE-EXIT.
+001220     EXIT.
+001230*-----------------------------------------------------------------
+001240*    2000-PROCESS-MASS-FILE - MAIN READ LOOP
+001250*-----------------------------------------------------------------
+001260 2000-PROCESS-MASS-FILE.
+001270     PERFORM UNTIL END-OF-MASS-FILE
+001280         READ MASS NEXT RECORD INTO WS-MASS
+001290             AT END
+001300                 MOVE 'Y' TO WS-EOF
+001310             NOT AT END
+001320                 PERFORM 2010-RECONCILE-MODULE
+001330                     THRU 2010-RECONCILE-MODULE-EXIT
+001340         END-READ
+001350     END-PERFORM.
+001360 2000-PROCESS-MASS-FILE-EXIT.
+001370     EXIT.
+001380*-----------------------------------------------------------------
+001390*    2010-RECONCILE-MODULE - COMPARE ONE MODULE'S STANDARD AND
+001400*    RECURSIVE FUEL FIGURES, SKIPPING THE TRAILER AND ANY
+001410*    INVALID MASS VALUE
+001420*-----------------------------------------------------------------
+001430 2010-RECONCILE-MODULE.
+001440     IF WS-MODULE-ID = 'CNTRL'
+001450         GO TO 2010-RECONCILE-MODULE-EXIT
+001460     END-IF.
+001470     IF WS-MASS-NUMBER IS NOT NUMERIC OR WS-MASS-NUMBER NOT > ZERO
+001480         ADD 1 TO WS-SKIPPED-COUNT
+001490         DISPLAY "RECONCIL: SKIPPING MODULE " WS-MODULE-ID
+001500             " - INVALID MASS VALUE"
+001510         GO TO 2010-RECONCILE-MODULE-EXIT
+001520     END-IF.
+001530     ADD 1 TO WS-RECORD-COUNT.
+001540     CALL 'MASSCALC' USING WS-MASS-NUMBER
+001550         WS-FUEL-SIMPLE WS-FUEL-RECURSIVE.
+001560     SUBTRACT WS-FUEL-SIMPLE FROM WS-FUEL-RECURSIVE
+001570         GIVING WS-FUEL-DIFFERENCE.
+001580     IF WS-FUEL-SIMPLE NOT = ZERO
+001590         COMPUTE WS-PCT-VARIANCE ROUNDED =
+001600             (WS-FUEL-DIFFERENCE / WS-FUEL-SIMPLE) * 100
+001610     ELSE
+001620         MOVE ZERO TO WS-PCT-VARIANCE
+001630         DISPLAY "RECONCIL: MODULE " WS-MODULE-ID
+001640             " - STANDARD FUEL IS ZERO, VARIANCE NOT MEANINGFUL"
+001650     END-IF.
+001660     PERFORM 2020-WRITE-DETAIL-LINE
+001670         THRU 2020-WRITE-DETAIL-LINE-EXIT.
+001680     ADD WS-MASS-NUMBER TO WS-AGG-MASS.
+001690     ADD WS-FUEL-SIMPLE TO WS-AGG-FUEL-SIMPLE.
+001700     ADD WS-FUEL-RECURSIVE TO WS-AGG-FUEL-RECURSIVE.
+001710 2010-RECONCILE-MODULE-EXIT.
+001720     EXIT.
+001730*-----------------------------------------------------------------
+001740*    2020-WRITE-DETAIL-LINE - ONE RECONCILIATION REPORT LINE
+001750*-----------------------------------------------------------------
+001760 2020-WRITE-DETAIL-LINE.
+001770     MOVE SPACES TO RECONRPT-RECORD.
+001780     MOVE WS-MODULE-ID TO RR-MODULE-ID.
+001790     MOVE WS-MASS-NUMBER TO RR-MASS.
+001800     MOVE WS-FUEL-SIMPLE TO RR-FUEL-SIMPLE.
+001810     MOVE WS-FUEL-RECURSIVE TO RR-FUEL-RECURSIVE.
+001820     MOVE WS-FUEL-DIFFERENCE TO RR-FUEL-DIFFERENCE.
+001830     MOVE WS-PCT-VARIANCE TO RR-PCT-VARIANCE.
+001840     WRITE RECONRPT-RECORD.
+001850     DISPLAY "MODULE " WS-MODULE-ID
+001860         " STANDARD " WS-FUEL-SIMPLE
+001870         " RECURSIVE " WS-FUEL-RECURSIVE
+001880         " VARIANCE " RR-PCT-VARIANCE "%".
+001890 2020-WRITE-DETAIL-LINE-EXIT.
+001900     EXIT.
+001910*-----------------------------------------------------------------
+001920*    9000-TERMINATE - CLOSE FILES AND REPORT THE AGGREGATE
+001930*    RECONCILIATION
+001940*-----------------------------------------------------------------
+001950 9000-TERMINATE.
+001960     CLOSE MASS.
+001970     SUBTRACT WS-AGG-FUEL-SIMPLE FROM WS-AGG-FUEL-RECURSIVE
+001980         GIVING WS-AGG-FUEL-DIFFERENCE.
+001990     IF WS-AGG-FUEL-SIMPLE NOT = ZERO
+002000         COMPUTE WS-AGG-PCT-VARIANCE ROUNDED =
+002010             (WS-AGG-FUEL-DIFFERENCE / WS-AGG-FUEL-SIMPLE) * 100
+002020     ELSE
+002030         MOVE ZERO TO WS-AGG-PCT-VARIANCE
+002040         DISPLAY "RECONCIL: AGGREGATE STANDARD FUEL IS ZERO, "
+002050             "VARIANCE NOT MEANINGFUL"
+002060     END-IF.
+002070     DISPLAY "RECONCIL: MODULES RECONCILED: " WS-RECORD-COUNT.
+002080     DISPLAY "RECONCIL: MODULES SKIPPED:    " WS-SKIPPED-COUNT.
+002090     DISPLAY "RECONCIL: AGGREGATE STANDARD FUEL:  "
+002100         WS-AGG-FUEL-SIMPLE.
+002110     DISPLAY "RECONCIL: AGGREGATE RECURSIVE FUEL: "
+002120         WS-AGG-FUEL-RECURSIVE.
+002130     DISPLAY "RECONCIL: AGGREGATE DIFFERENCE:     "
+002140         WS-AGG-FUEL-DIFFERENCE.
+002150     DISPLAY "RECONCIL: AGGREGATE PCT VARIANCE:   "
+002160         WS-AGG-PCT-VARIANCE.
+002170     CLOSE RECONRPT.
+002180 9000-TERMINATE-EXIT.
+002190     EXIT.
